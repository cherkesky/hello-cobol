@@ -0,0 +1,16 @@
+000100*================================================================
+000200* COPYBOOK.    FULLNAME
+000300* PURPOSE.     COMMON EMPLOYEE-NAME GROUP.  COPIED INTO ANY
+000400*              RECORD OR WORKING-STORAGE AREA THAT NEEDS AN
+000500*              EMPLOYEE FIRST/LAST NAME PAIR (HELLO, ARRAYS,
+000600*              ROSTRPT, NAMEMAINT).
+000700*
+000800* MODIFICATION HISTORY.
+000900*     DATE       INIT  DESCRIPTION
+001000*     ---------  ----  ---------------------------------------
+001100*     2026-08-09  GC   ORIGINAL COPYBOOK - SPLIT OUT OF HELLO
+001200*                      SO ARRAYS/ROSTRPT/NAMEMAINT CAN SHARE IT.
+001300*================================================================
+001400 05  FULL-NAME.
+001500         10  FIRST-NAME              PIC X(12).
+001600         10  LAST-NAME               PIC X(12).
