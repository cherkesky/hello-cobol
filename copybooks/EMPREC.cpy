@@ -0,0 +1,16 @@
+000100*================================================================
+000200* COPYBOOK.    EMPREC
+000300* PURPOSE.     EMPLOYEE MASTER RECORD LAYOUT.  ONE RECORD PER
+000400*              EMPLOYEE ON EMPMAST.  EMP-ID IS THE KEY USED BY
+000500*              ACTREC TO ATTRIBUTE ACTIVITIES TO A PERSON.
+000600*
+000700* MODIFICATION HISTORY.
+000800*     DATE       INIT  DESCRIPTION
+000900*     ---------  ----  ---------------------------------------
+001000*     2026-08-09  GC   ORIGINAL COPYBOOK - EMPLOYEE MASTER FILE
+001100*                      REPLACES HARDCODED FULL-NAME IN HELLO.
+001200*================================================================
+001300 01  EMPLOYEE-MASTER-RECORD.
+001400         05  EMP-ID                  PIC X(05).
+001500         COPY FULLNAME.
+001600         05  FILLER                  PIC X(41).
