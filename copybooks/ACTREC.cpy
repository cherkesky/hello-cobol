@@ -0,0 +1,18 @@
+000100*================================================================
+000200* COPYBOOK.    ACTREC
+000300* PURPOSE.     DAILY ACTIVITY RECORD LAYOUT.  ONE RECORD PER
+000400*              ACTIVITY LOGGED FOR AN EMPLOYEE ON DLYACT.
+000500*              ACT-EMP-ID MATCHES EMP-ID ON EMPREC SO EACH
+000600*              ACTIVITY CAN BE ATTRIBUTED TO ONE PERSON.
+000700*
+000800* MODIFICATION HISTORY.
+000900*     DATE       INIT  DESCRIPTION
+001000*     ---------  ----  ---------------------------------------
+001100*     2026-08-09  GC   ORIGINAL COPYBOOK - REPLACES THE 3-SLOT
+001200*                      ACTIVITIES-TABLE LITERAL MOVES IN ARRAYS.
+001300*================================================================
+001400 01  ACTIVITY-RECORD.
+001500         05  ACT-EMP-ID              PIC X(05).
+001600         05  ACT-SEQ-NO              PIC 9(03).
+001700         05  ACTIVITY-NAME           PIC X(30).
+001800         05  FILLER                  PIC X(12).
