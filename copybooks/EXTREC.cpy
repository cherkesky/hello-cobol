@@ -0,0 +1,27 @@
+000100*================================================================
+000200* COPYBOOK.    EXTREC
+000300* PURPOSE.     FIXED-WIDTH EXTRACT RECORD HANDED TO THE
+000400*              DOWNSTREAM SCHEDULING SYSTEM.  ONE RECORD PER
+000500*              EMPLOYEE / ACTIVITY PAIR.  WRITTEN BY ROSTRPT.
+000600*
+000700* FIELD LAYOUT (COLUMNS ARE 1-ORIGIN).
+000800*     COLS  01-05   EXT-EMP-ID
+000900*     COLS  06-17   EXT-FIRST-NAME
+001000*     COLS  18-29   EXT-LAST-NAME
+001100*     COLS  30-59   EXT-ACTIVITY-NAME
+001200*     COLS  60-67   EXT-RUN-DATE (YYYYMMDD)
+001300*     COLS  68-80   FILLER
+001400*
+001500* MODIFICATION HISTORY.
+001600*     DATE       INIT  DESCRIPTION
+001700*     ---------  ----  ---------------------------------------
+001800*     2026-08-09  GC   ORIGINAL COPYBOOK - SCHEDULING SYSTEM
+001900*                      EXTRACT FEED.
+002000*================================================================
+002100 01  SCHED-EXTRACT-RECORD.
+002200         05  EXT-EMP-ID              PIC X(05).
+002300         05  EXT-FIRST-NAME          PIC X(12).
+002400         05  EXT-LAST-NAME           PIC X(12).
+002500         05  EXT-ACTIVITY-NAME       PIC X(30).
+002600         05  EXT-RUN-DATE            PIC 9(08).
+002700         05  FILLER                  PIC X(13).
