@@ -0,0 +1,25 @@
+000100*================================================================
+000200* COPYBOOK.    ACTTBL
+000300* PURPOSE.     IN-MEMORY ACTIVITY TABLE, ONE ENTRY PER ACTIVITY
+000400*              LOADED FROM DLYACT, KEYED BY ACT-EMP-ID SO EACH
+000500*              ACTIVITY CAN BE ATTRIBUTED TO ONE EMPLOYEE.
+000600*              SHARED BY ARRAYS AND ROSTRPT SO BOTH PROGRAMS
+000700*              LOAD AND SCAN THE IDENTICAL LAYOUT INSTEAD OF
+000800*              EACH CARRYING ITS OWN COPY.  CAPPED AT 500
+000900*              ENTRIES - CALLERS MUST GUARD WS-ACTIVITY-COUNT
+001000*              BEFORE ADDING, SINCE OCCURS DEPENDING ON DOES NOT
+001100*              BOUNDS-CHECK FOR THEM.
+001200*
+001300* MODIFICATION HISTORY.
+001400*     DATE       INIT  DESCRIPTION
+001500*     ---------  ----  ---------------------------------------
+001600*     2026-08-09  GC   ORIGINAL COPYBOOK - SPLIT OUT OF ARRAYS
+001700*                      SO ARRAYS/ROSTRPT CAN SHARE IT.
+001800*================================================================
+001900 01  WS-ACTIVITY-COUNT       PIC 9(05) COMP VALUE ZERO.
+002000 01  ACTIVITIES-TABLE.
+002100     05  ACTIVITY-ENTRY OCCURS 1 TO 500 TIMES
+002200             DEPENDING ON WS-ACTIVITY-COUNT
+002300             INDEXED BY ACT-IDX.
+002400         10  ACT-EMP-ID          PIC X(05).
+002500         10  ACTIVITY-NAME       PIC X(30).
