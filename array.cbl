@@ -1,27 +1,394 @@
-           *> setup the identification division
-            IDENTIFICATION DIVISION.
-            *> setup the program id
-            PROGRAM-ID. ARRAYS.
-            
-            *> setup the procedure division (like 'main' function)
-            DATA DIVISION.
-              *> working storage defines variables
-              WORKING-STORAGE SECTION.
-              01 NAME-VAR PIC A(5) VALUE 'WORLD'.
-              01 ACTIVITIES-TABLE.
-                 05 ACTIVITY-NAME PIC X(30) OCCURS 3 TIMES.
-            
-            PROCEDURE DIVISION.
-              *> print a string
-              DISPLAY "HELLO "NAME-VAR.
-
-              MOVE "HAVE A SNACK" TO ACTIVITY-NAME(1).
-              MOVE "BINGE NETFLIX" TO ACTIVITY-NAME(2).
-              MOVE "EXERCISE. HAHA JUST KIDDING" TO ACTIVITY-NAME(3).
-
-              DISPLAY ACTIVITY-NAME(1).
-              DISPLAY ACTIVITY-NAME(2).
-              DISPLAY ACTIVITY-NAME(3).
-            
-            *> end our program
-            STOP RUN.
\ No newline at end of file
+000100*================================================================
+000200* PROGRAM-ID.  ARRAYS
+000300* AUTHOR.      GUY CHERKESKY
+000400* INSTALLATION. SHIFT-OPS DATA CENTER
+000500* DATE-WRITTEN. 2023-02-11
+000600* DATE-COMPILED.
+000700*
+000800* PURPOSE.     LOADS THE DAILY ACTIVITY ROSTER INTO A VARIABLE-
+000900*              LENGTH TABLE (OCCURS DEPENDING ON) KEYED BY
+001000*              EMPLOYEE ID, SO EACH ACTIVITY IS ATTRIBUTABLE TO
+001100*              ONE PERSON ON EMPMAST RATHER THAN A SHARED 3-SLOT
+001200*              LIST.  CHECKPOINTS EVERY WS-CHECKPOINT-INTERVAL
+001300*              RECORDS - CKPTFILE REMEMBERS THE LAST KEY/SEQUENCE
+001400*              CHECKPOINTED AND CKPTTBL CARRIES A SNAPSHOT OF THE
+001450*              TABLE AS OF THAT CHECKPOINT, SO A RESTART REBUILDS
+001460*              THE PRE-CHECKPOINT PORTION OF THE TABLE FROM
+001470*              CKPTTBL INSTEAD OF REPROCESSING THOSE RECORDS OUT
+001480*              OF DLYACT AGAIN.
+001500*
+001600* MODIFICATION HISTORY.
+001700*     DATE       INIT  DESCRIPTION
+001800*     ---------  ----  ---------------------------------------
+001900*     2023-02-11  GC   ORIGINAL - 3 JOKE ACTIVITIES, LITERAL
+002000*                      MOVES, NO INPUT FILE.
+002100*     2026-08-09  GC   REPLACED THE 3-SLOT TABLE WITH AN OCCURS
+002200*                      DEPENDING ON TABLE LOADED FROM DLYACT,
+002250*                      KEYED BY ACT-EMP-ID SO IT CAN BE
+002260*                      ATTRIBUTED TO ONE EMPLOYEE.
+002300*     2026-08-09  GC   ADDED CHECKPOINT/RESTART VIA CKPTFILE.
+002400*     2026-08-09  GC   RESTART NOW REBUILDS THE WHOLE TABLE
+002410*                      INSTEAD OF JUST SKIPPING PRE-CHECKPOINT
+002420*                      RECORDS OUTRIGHT, AND CKPTFILE IS CLEARED
+002430*                      AT THE END OF EVERY CLEAN RUN SO A STALE
+002440*                      CHECKPOINT CANNOT BE MISTAKEN FOR THE NEXT
+002450*                      DAY'S.
+002500*     2026-08-09  GC   CHECKPOINTS NOW ALSO SNAPSHOT THE TABLE TO
+002510*                      CKPTTBL, AND A RESTART LOADS THE PRE-
+002520*                      CHECKPOINT ENTRIES FROM THAT SNAPSHOT
+002530*                      INSTEAD OF RE-RUNNING 2200-ADD-ACTIVITY
+002540*                      FOR THEM - THE PRIOR DESIGN RE-ADDED EVERY
+002550*                      RECORD ON EVERY RESTART AND SAVED NO WORK.
+002560*     2026-08-09  GC   GUARDED AGAINST OVERRUNNING THE 500-ENTRY
+002570*                      TABLE LIMIT; ADDED SHARED ACTTBL COPYBOOK.
+002600*================================================================
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. ARRAYS.
+002900 AUTHOR. GUY CHERKESKY.
+003000 INSTALLATION. SHIFT-OPS DATA CENTER.
+003100 DATE-WRITTEN. 2023-02-11.
+003200 DATE-COMPILED.
+003300
+003400*----------------------------------------------------------------
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT DAILY-ACTIVITIES ASSIGN TO "DLYACT"
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT OPTIONAL RESTART-FILE ASSIGN TO "CKPTFILE"
+004100         ORGANIZATION IS SEQUENTIAL.
+004150     SELECT OPTIONAL CHECKPOINT-TABLE-FILE ASSIGN TO "CKPTTBL"
+004160         ORGANIZATION IS SEQUENTIAL.
+004200
+004300*----------------------------------------------------------------
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600* DAILY ACTIVITY ROSTER - ONE RECORD PER ACTIVITY, ANY EMPLOYEE,
+004700* ANY NUMBER OF ACTIVITIES A DAY.
+004800 FD  DAILY-ACTIVITIES.
+004900     COPY ACTREC.
+005000
+005100* RESTART FILE - ONE CHECKPOINT RECORD, REWRITTEN EVERY
+005200* WS-CHECKPOINT-INTERVAL ACTIVITIES SO A KILLED JOB CAN RESUME.
+005300* OPTIONAL - A FIRST-EVER RUN WILL NOT FIND ONE.
+005400 FD  RESTART-FILE.
+005500 01  RESTART-RECORD.
+005600     05  CKPT-LAST-KEY           PIC X(05).
+005700     05  CKPT-LAST-SEQ           PIC 9(03).
+005800     05  CKPT-RECORDS-DONE       PIC 9(07) COMP.
+005900
+005950* CHECKPOINT TABLE SNAPSHOT - A COPY OF EVERY ACTIVITIES-TABLE
+005960* ENTRY ADDED AS OF THE LAST CHECKPOINT, REWRITTEN IN FULL EACH
+005970* TIME CKPTFILE IS.  LETS A RESTART REBUILD THE PRE-CHECKPOINT
+005980* PORTION OF THE TABLE WITHOUT RE-READING AND RE-ADDING THOSE
+005990* DLYACT RECORDS.  OPTIONAL - A FIRST-EVER RUN WILL NOT FIND ONE.
+006000 FD  CHECKPOINT-TABLE-FILE.
+006010 01  CKPT-TABLE-RECORD.
+006020     05  CKPT-TBL-EMP-ID         PIC X(05).
+006030     05  CKPT-TBL-ACTIVITY-NAME  PIC X(30).
+006040
+006050*----------------------------------------------------------------
+006100 WORKING-STORAGE SECTION.
+006200* LEGACY GREETING, KEPT FOR THE SHIFT-START CONSOLE BANNER.
+006300 01  NAME-VAR                PIC A(5) VALUE "WORLD".
+006400
+006500* VARIABLE-LENGTH ACTIVITY TABLE, ONE ENTRY PER ACTIVITY READ
+006600* FROM DLYACT.  EACH ENTRY CARRIES THE OWNING EMPLOYEE ID.
+006700 COPY ACTTBL.
+007400
+007500* SWITCHES.
+007600 01  WS-SWITCHES.
+007700     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+007800         88  NO-MORE-ACTIVITIES      VALUE "Y".
+007900     05  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+008000         88  RESTART-FILE-FOUND      VALUE "Y".
+008100     05  WS-SKIPPING-SWITCH      PIC X(01) VALUE "N".
+008200         88  STILL-SKIPPING-TO-CKPT  VALUE "Y".
+008250     05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE "N".
+008260         88  TABLE-OVERFLOWED        VALUE "Y".
+008270     05  WS-TABLE-EOF-SWITCH     PIC X(01) VALUE "N".
+008280         88  NO-MORE-TABLE-RECORDS   VALUE "Y".
+008300
+008400* CHECKPOINT/RESTART CONTROLS.  A CHECKPOINT IS WRITTEN EVERY
+008500* WS-CHECKPOINT-INTERVAL ACTIVITIES SO RESTART DOES NOT HAVE TO
+008600* REPROCESS THE WHOLE DAILY ROSTER FROM THE TOP.
+008700 01  WS-CHECKPOINT-CONTROLS.
+008800     05  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 3.
+008900     05  WS-RECORDS-SINCE-CKPT   PIC 9(05) COMP VALUE ZERO.
+009000     05  WS-RECORDS-DONE         PIC 9(07) COMP VALUE ZERO.
+009100     05  WS-RESTART-KEY          PIC X(05) VALUE SPACES.
+009200     05  WS-RESTART-SEQ          PIC 9(03) VALUE ZERO.
+009300
+009400*----------------------------------------------------------------
+009500 PROCEDURE DIVISION.
+009600
+009700*================================================================
+009800* 0000-MAINLINE - GREET, LOAD THE ACTIVITY TABLE FROM DLYACT
+009900*                 (RESUMING AFTER A PRIOR CHECKPOINT IF ONE
+010000*                 EXISTS), THEN DISPLAY WHAT WAS LOADED.
+010100*================================================================
+010200 0000-MAINLINE.
+010300     DISPLAY "HELLO " NAME-VAR.
+010400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010500     PERFORM 2000-LOAD-ACTIVITY THRU 2000-EXIT
+010600         UNTIL NO-MORE-ACTIVITIES.
+010700     PERFORM 3000-DISPLAY-ACTIVITIES THRU 3000-EXIT.
+010800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010900     STOP RUN.
+011000
+011100*================================================================
+011200* 1000-INITIALIZE - CHECK FOR A PRIOR CHECKPOINT, RESTORE THE
+011210*                   PRE-CHECKPOINT TABLE FROM CKPTTBL IF ONE WAS
+011220*                   FOUND, OPEN DLYACT, AND PRIME THE READ.
+011400*================================================================
+011500 1000-INITIALIZE.
+011600     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+011610     IF RESTART-FILE-FOUND
+011620         PERFORM 1150-RESTORE-TABLE THRU 1150-EXIT
+011630     END-IF.
+011700     OPEN INPUT DAILY-ACTIVITIES.
+011800     PERFORM 2100-READ-ACTIVITY THRU 2100-EXIT.
+011900 1000-EXIT.
+012000     EXIT.
+012100
+012200*----------------------------------------------------------------
+012300* 1100-READ-CHECKPOINT - IF CKPTFILE HOLDS A CHECKPOINT FROM A
+012400*                        PRIOR RUN THAT DID NOT FINISH, REMEMBER
+012500*                        THE LAST KEY/SEQUENCE SO 2050 KNOWS NOT
+012600*                        TO RESUME REAL PROCESSING UNTIL WE CATCH
+012650*                        BACK UP TO IT, AND RESTORE HOW MANY
+012660*                        RECORDS WERE ALREADY DONE.  A CLEAN RUN
+012670*                        ALWAYS EMPTIES CKPTFILE BEFORE ENDING
+012680*                        (9100), SO FINDING A RECORD HERE MEANS
+012690*                        THE PRIOR RUN WAS KILLED BEFORE IT
+012700*                        FINISHED.
+012710*----------------------------------------------------------------
+012800 1100-READ-CHECKPOINT.
+012900     OPEN INPUT RESTART-FILE.
+013000     READ RESTART-FILE
+013100         AT END
+013200             CONTINUE
+013300         NOT AT END
+013400             MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+013500             MOVE CKPT-LAST-SEQ TO WS-RESTART-SEQ
+013600             MOVE CKPT-RECORDS-DONE TO WS-RECORDS-DONE
+013700             SET RESTART-FILE-FOUND TO TRUE
+013800             SET STILL-SKIPPING-TO-CKPT TO TRUE
+013900     END-READ.
+014000     CLOSE RESTART-FILE.
+014100 1100-EXIT.
+014200     EXIT.
+014300
+014310*----------------------------------------------------------------
+014320* 1150-RESTORE-TABLE - LOAD EVERY ENTRY CKPTTBL HOLDS STRAIGHT
+014330*                      INTO ACTIVITIES-TABLE.  THIS IS THE
+014340*                      SNAPSHOT TAKEN AS OF THE LAST CHECKPOINT,
+014350*                      SO IT RESTORES THE TABLE WITHOUT RE-
+014360*                      READING OR RE-ADDING THE DLYACT RECORDS
+014370*                      THAT BUILT IT THE FIRST TIME.
+014380*----------------------------------------------------------------
+014390 1150-RESTORE-TABLE.
+014400     OPEN INPUT CHECKPOINT-TABLE-FILE.
+014410     PERFORM 1160-READ-TABLE-RECORD THRU 1160-EXIT.
+014420     PERFORM 1170-RESTORE-ONE-ENTRY THRU 1170-EXIT
+014430         UNTIL NO-MORE-TABLE-RECORDS.
+014440     CLOSE CHECKPOINT-TABLE-FILE.
+014450 1150-EXIT.
+014460     EXIT.
+014470
+014480 1160-READ-TABLE-RECORD.
+014490     READ CHECKPOINT-TABLE-FILE
+014500         AT END
+014510             SET NO-MORE-TABLE-RECORDS TO TRUE
+014520     END-READ.
+014530 1160-EXIT.
+014540     EXIT.
+014560
+014570 1170-RESTORE-ONE-ENTRY.
+014580     ADD 1 TO WS-ACTIVITY-COUNT.
+014590     SET ACT-IDX TO WS-ACTIVITY-COUNT.
+014600     MOVE CKPT-TBL-EMP-ID
+014605         TO ACT-EMP-ID OF ACTIVITY-ENTRY (ACT-IDX).
+014610     MOVE CKPT-TBL-ACTIVITY-NAME
+014620         TO ACTIVITY-NAME OF ACTIVITY-ENTRY (ACT-IDX).
+014630     PERFORM 1160-READ-TABLE-RECORD THRU 1160-EXIT.
+014640 1170-EXIT.
+014650     EXIT.
+014660
+014700*================================================================
+014800* 2000-LOAD-ACTIVITY - WHILE STILL SKIPPING UP TO THE LAST
+014810*                      CHECKPOINT, THE RECORD IS ALREADY IN THE
+014820*                      TABLE (RESTORED BY 1150) SO ONLY 2050 RUNS,
+014830*                      TO WATCH FOR THE CHECKPOINTED RECORD AND
+014840*                      TURN SKIPPING OFF.  ONCE PAST IT, EVERY
+014850*                      RECORD IS ADDED TO THE TABLE AND MAY
+014860*                      TRIGGER THE NEXT CHECKPOINT.
+014870*================================================================
+014900 2000-LOAD-ACTIVITY.
+015000     IF STILL-SKIPPING-TO-CKPT
+015100         PERFORM 2050-CHECK-SKIP THRU 2050-EXIT
+015200     ELSE
+015300         PERFORM 2200-ADD-ACTIVITY THRU 2200-EXIT
+015400         IF NOT TABLE-OVERFLOWED
+015450             PERFORM 2300-MAYBE-CHECKPOINT THRU 2300-EXIT
+015470         END-IF
+015500     END-IF.
+015550     IF NOT TABLE-OVERFLOWED
+015600         PERFORM 2100-READ-ACTIVITY THRU 2100-EXIT
+015650     END-IF.
+015700 2000-EXIT.
+015800     EXIT.
+015900
+016000*----------------------------------------------------------------
+016100* 2050-CHECK-SKIP - THIS RECORD WAS ALREADY CHECKPOINTED IN A
+016200*                   PRIOR RUN AND IS ALREADY IN THE RESTORED
+016300*                   TABLE.  STOP SKIPPING ONCE WE REACH THE KEY
+016350*                   AND SEQUENCE NUMBER OF THE LAST CHECKPOINT -
+016370*                   EVERY RECORD AFTER THIS ONE IS NEW.
+016400*----------------------------------------------------------------
+016500 2050-CHECK-SKIP.
+016600     IF ACT-EMP-ID OF ACTIVITY-RECORD = WS-RESTART-KEY
+016700        AND ACT-SEQ-NO OF ACTIVITY-RECORD = WS-RESTART-SEQ
+016800         MOVE "N" TO WS-SKIPPING-SWITCH
+016900     END-IF.
+017000 2050-EXIT.
+017100     EXIT.
+017200
+017300*----------------------------------------------------------------
+017400* 2100-READ-ACTIVITY - READ THE NEXT DAILY ACTIVITY RECORD.
+017500*----------------------------------------------------------------
+017600 2100-READ-ACTIVITY.
+017700     READ DAILY-ACTIVITIES
+017800         AT END
+017900             SET NO-MORE-ACTIVITIES TO TRUE
+018000     END-READ.
+018100 2100-EXIT.
+018200     EXIT.
+018300
+018400*----------------------------------------------------------------
+018500* 2200-ADD-ACTIVITY - APPEND THE CURRENT DLYACT RECORD TO THE
+018600*                     OCCURS DEPENDING ON TABLE, UNLESS IT IS
+018610*                     ALREADY FULL.
+018700*----------------------------------------------------------------
+018800 2200-ADD-ACTIVITY.
+018810     IF WS-ACTIVITY-COUNT >= 500
+018820         SET TABLE-OVERFLOWED TO TRUE
+018830         SET NO-MORE-ACTIVITIES TO TRUE
+018840         DISPLAY "ARRAYS: ACTIVITIES-TABLE LIMIT OF 500 ENTRIES "
+018850             "EXCEEDED - DLYACT HAS TOO MANY RECORDS FOR ONE RUN."
+018860         GO TO 2200-EXIT
+018870     END-IF.
+018900     ADD 1 TO WS-ACTIVITY-COUNT.
+019000     SET ACT-IDX TO WS-ACTIVITY-COUNT.
+019100     MOVE ACT-EMP-ID OF ACTIVITY-RECORD
+019200         TO ACT-EMP-ID OF ACTIVITY-ENTRY (ACT-IDX).
+019300     MOVE ACTIVITY-NAME OF ACTIVITY-RECORD
+019400         TO ACTIVITY-NAME OF ACTIVITY-ENTRY (ACT-IDX).
+019500     ADD 1 TO WS-RECORDS-DONE.
+019600     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+019700 2200-EXIT.
+019800     EXIT.
+019900
+020000*----------------------------------------------------------------
+020100* 2300-MAYBE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+020200*                         SAVE WHERE WE ARE AND SNAPSHOT THE
+020300*                         TABLE SO A KILLED JOB CAN RESUME
+020310*                         WITHOUT REPROCESSING WHAT IT ALREADY
+020320*                         DID.
+020400*----------------------------------------------------------------
+020500 2300-MAYBE-CHECKPOINT.
+020600     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+020700         PERFORM 2310-WRITE-CHECKPOINT THRU 2310-EXIT
+020800         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+020900     END-IF.
+021000 2300-EXIT.
+021100     EXIT.
+021200
+021300 2310-WRITE-CHECKPOINT.
+021400     OPEN OUTPUT RESTART-FILE.
+021500     MOVE ACT-EMP-ID OF ACTIVITY-RECORD TO CKPT-LAST-KEY.
+021600     MOVE ACT-SEQ-NO OF ACTIVITY-RECORD TO CKPT-LAST-SEQ.
+021700     MOVE WS-RECORDS-DONE TO CKPT-RECORDS-DONE.
+021800     WRITE RESTART-RECORD.
+021900     CLOSE RESTART-FILE.
+021910     PERFORM 2320-SNAPSHOT-TABLE THRU 2320-EXIT.
+022000 2310-EXIT.
+022100     EXIT.
+022110
+022120*----------------------------------------------------------------
+022130* 2320-SNAPSHOT-TABLE - REWRITE CKPTTBL IN FULL WITH EVERY ENTRY
+022140*                       IN THE TABLE AS OF THIS CHECKPOINT, SO
+022150*                       1150-RESTORE-TABLE CAN REBUILD IT ON A
+022160*                       RESTART WITHOUT TOUCHING DLYACT.
+022170*----------------------------------------------------------------
+022180 2320-SNAPSHOT-TABLE.
+022190     OPEN OUTPUT CHECKPOINT-TABLE-FILE.
+022200     PERFORM 2330-WRITE-ONE-ENTRY THRU 2330-EXIT
+022210         VARYING ACT-IDX FROM 1 BY 1
+022220         UNTIL ACT-IDX > WS-ACTIVITY-COUNT.
+022230     CLOSE CHECKPOINT-TABLE-FILE.
+022240 2320-EXIT.
+022250     EXIT.
+022260
+022270 2330-WRITE-ONE-ENTRY.
+022280     MOVE ACT-EMP-ID OF ACTIVITY-ENTRY (ACT-IDX)
+022285         TO CKPT-TBL-EMP-ID.
+022290     MOVE ACTIVITY-NAME OF ACTIVITY-ENTRY (ACT-IDX)
+022300         TO CKPT-TBL-ACTIVITY-NAME.
+022310     WRITE CKPT-TABLE-RECORD.
+022320 2330-EXIT.
+022330     EXIT.
+022340
+022350*================================================================
+022400* 3000-DISPLAY-ACTIVITIES - SHOW WHAT IS IN THE TABLE.
+022500*================================================================
+022600 3000-DISPLAY-ACTIVITIES.
+022700     IF WS-ACTIVITY-COUNT = ZERO
+022800         DISPLAY "NO ACTIVITIES LOGGED TODAY."
+022900     ELSE
+023000         PERFORM 3100-DISPLAY-ONE-ACTIVITY THRU 3100-EXIT
+023100             VARYING ACT-IDX FROM 1 BY 1
+023200             UNTIL ACT-IDX > WS-ACTIVITY-COUNT
+023300     END-IF.
+023400 3000-EXIT.
+023500     EXIT.
+023600
+023700 3100-DISPLAY-ONE-ACTIVITY.
+023800     DISPLAY ACT-EMP-ID OF ACTIVITY-ENTRY (ACT-IDX) ": "
+023900         ACTIVITY-NAME OF ACTIVITY-ENTRY (ACT-IDX).
+024000 3100-EXIT.
+024100     EXIT.
+024200
+024300*================================================================
+024400* 9000-TERMINATE - CLOSE DLYACT, CLEAR THE CHECKPOINT NOW THAT
+024450*                  THE WHOLE ROSTER LOADED CLEANLY, AND SET THE
+024470*                  JOB CONDITION CODE.  A TABLE OVERFLOW LEAVES
+024480*                  THE CHECKPOINT IN PLACE SINCE THE RUN DID NOT
+024490*                  FINISH CLEANLY.
+024500*================================================================
+024600 9000-TERMINATE.
+024700     CLOSE DAILY-ACTIVITIES.
+024710     IF TABLE-OVERFLOWED
+024720         MOVE 16 TO RETURN-CODE
+024730     ELSE
+024740         PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT
+024750         MOVE 0 TO RETURN-CODE
+024760     END-IF.
+024900     DISPLAY "ARRAYS: " WS-ACTIVITY-COUNT " ACTIVITY(IES) LOADED".
+025000 9000-EXIT.
+025100     EXIT.
+025200
+025300*----------------------------------------------------------------
+025400* 9100-CLEAR-CHECKPOINT - TRUNCATE CKPTFILE AND CKPTTBL TO EMPTY
+025500*                         SO THE NEXT RUN'S 1100-READ-CHECKPOINT
+025600*                         FINDS NO RECORD AND DOES NOT MISTAKE
+025700*                         TODAY'S FINISHED CHECKPOINT FOR
+025710*                         TOMORROW'S.
+025800*----------------------------------------------------------------
+025900 9100-CLEAR-CHECKPOINT.
+026000     OPEN OUTPUT RESTART-FILE.
+026100     CLOSE RESTART-FILE.
+026110     OPEN OUTPUT CHECKPOINT-TABLE-FILE.
+026120     CLOSE CHECKPOINT-TABLE-FILE.
+026200 9100-EXIT.
+026300     EXIT.
