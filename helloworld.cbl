@@ -1,22 +1,286 @@
-
-            *> setup the identification division
-            IDENTIFICATION DIVISION.
-            *> setup the program id
-            PROGRAM-ID. HELLO.
-            *>------------------------------------
-            DATA DIVISION.
-            *> working storage defines variables
-                WORKING-STORAGE SECTION.
-                *> define a number with a sign, 3 numbers, a decimal, and then
-                *> two numbers aafter the decimal. by default it should be 0 filled
-                01 FULL-NAME.
-                       05 FIRST-NAME PIC X(12) VALUE "GUY".
-                       05 LAST-NAME PIC X(12) VALUE "CHERKESKY".
-  
-            *> setup the procedure division (like 'main' function)
-            PROCEDURE DIVISION.
-
-            *> print a string
-            DISPLAY FULL-NAME.
-            *> end our program
-            STOP RUN.
\ No newline at end of file
+000100*================================================================
+000200* PROGRAM-ID.  HELLO
+000300* AUTHOR.      GUY CHERKESKY
+000400* INSTALLATION. SHIFT-OPS DATA CENTER
+000500* DATE-WRITTEN. 2023-01-05
+000600* DATE-COMPILED.
+000700*
+000800* PURPOSE.     SHIFT-START GREETING JOB.  READS EVERY EMPLOYEE
+000900*              ON THE EMPLOYEE MASTER FILE, VALIDATES THE NAME
+001000*              FIELDS, DISPLAYS EACH VALID EMPLOYEE, AND WRITES
+001100*              AN AUDIT-TRAIL RECORD FOR EVERY EMPLOYEE PROCESSED.
+001200*              RECORDS THAT FAIL NAME VALIDATION ARE WRITTEN TO
+001300*              THE EXCEPTION REPORT INSTEAD OF BEING DISPLAYED.
+001400*
+001500* MODIFICATION HISTORY.
+001600*     DATE       INIT  DESCRIPTION
+001700*     ---------  ----  ---------------------------------------
+001800*     2023-01-05  GC   ORIGINAL - DISPLAYED ONE HARDCODED NAME.
+001900*     2026-08-09  GC   DRIVE FULL-NAME FROM EMPMAST, ONE RECORD
+002000*                      PER EMPLOYEE INSTEAD OF A VALUE CLAUSE.
+002100*     2026-08-09  GC   ADDED AUDIT-LOG RECORD PER EMPLOYEE RUN.
+002200*     2026-08-09  GC   ADDED NAME FIELD VALIDATION AHEAD OF
+002300*                      DISPLAY/AUDIT; REJECTS GO TO EXCPRPT.
+002350*     2026-08-09  GC   WIDENED WS-CHECK-LABEL TO 11 BYTES - IT
+002360*                      WAS TRUNCATING THE SEPARATOR SPACE OFF
+002370*                      "FIRST NAME ", GARBLING EXCPRPT REASONS.
+002400*================================================================
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. HELLO.
+002700 AUTHOR. GUY CHERKESKY.
+002800 INSTALLATION. SHIFT-OPS DATA CENTER.
+002900 DATE-WRITTEN. 2023-01-05.
+003000 DATE-COMPILED.
+003100
+003200*----------------------------------------------------------------
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-AUDIT-STATUS.
+004100     SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"
+004200         ORGANIZATION IS SEQUENTIAL.
+004300
+004400*----------------------------------------------------------------
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700* EMPLOYEE MASTER - ONE RECORD PER EMPLOYEE ON TODAYS ROSTER.
+004800 FD  EMPLOYEE-MASTER.
+004900     COPY EMPREC.
+005000
+005100* AUDIT LOG - APPENDED TO, ONE RECORD PER EMPLOYEE PROCESSED.
+005200 FD  AUDIT-LOG.
+005300 01  AUDIT-LOG-RECORD.
+005400     05  AUD-TIMESTAMP           PIC X(21).
+005500     05  AUD-EMP-ID              PIC X(05).
+005600     05  AUD-FIRST-NAME          PIC X(12).
+005700     05  AUD-LAST-NAME           PIC X(12).
+005800     05  AUD-RETURN-CODE         PIC 9(02).
+005900
+006000* EXCEPTION REPORT - NAME FIELDS THAT FAILED VALIDATION.
+006100 FD  EXCEPTION-REPORT.
+006200 01  EXCEPTION-REPORT-RECORD.
+006300     05  EXC-EMP-ID              PIC X(05).
+006400     05  EXC-FIRST-NAME          PIC X(12).
+006500     05  EXC-LAST-NAME           PIC X(12).
+006600     05  EXC-REASON              PIC X(40).
+006700
+006800*----------------------------------------------------------------
+006900 WORKING-STORAGE SECTION.
+007000* END-OF-FILE SWITCH FOR THE EMPLOYEE MASTER.
+007100 01  WS-SWITCHES.
+007200     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+007300         88  NO-MORE-EMPLOYEES       VALUE "Y".
+007400     05  WS-VALID-SWITCH         PIC X(01) VALUE "Y".
+007500         88  NAME-IS-VALID           VALUE "Y".
+007600         88  NAME-IS-INVALID         VALUE "N".
+007700     05  WS-EXCEPTION-SWITCH     PIC X(01) VALUE "N".
+007800         88  SOME-NAMES-REJECTED     VALUE "Y".
+007900
+008000* COUNTERS.
+008100 01  WS-COUNTERS.
+008200     05  WS-EMPLOYEE-COUNT       PIC 9(05) COMP VALUE ZERO.
+008300     05  WS-REJECT-COUNT         PIC 9(05) COMP VALUE ZERO.
+008400
+008500* ONE-FIELD-AT-A-TIME NAME VALIDATION WORK AREA.  WS-CHECK-LABEL
+008550* IS 11 BYTES - "FIRST NAME " ITSELF RUNS 11 BYTES INCLUDING THE
+008560* TRAILING SEPARATOR SPACE BEFORE "IS BLANK"/"HAS A BAD
+008570* CHARACTER"; TEN BYTES TRUNCATES IT AND RUNS THE WORDS TOGETHER.
+008600 01  WS-NAME-CHECK.
+008700     05  WS-CHECK-LABEL          PIC X(11).
+008800     05  WS-CHECK-FIELD          PIC X(12).
+008900     05  WS-CHECK-SUB            PIC 9(02) COMP.
+009000     05  WS-CHECK-REASON         PIC X(40).
+009100
+009200* CURRENT-DATE GIVES A 21-CHARACTER TIMESTAMP FOR THE AUDIT LOG.
+009300 01  WS-CURRENT-TIMESTAMP    PIC X(21).
+009400
+009500* FILE STATUS FOR THE AUDIT LOG - "35" MEANS THIS IS THE FIRST
+009600* RUN AND AUDITLOG DOES NOT EXIST YET.
+009700 01  WS-AUDIT-STATUS         PIC X(02).
+009800
+009900*----------------------------------------------------------------
+010000 PROCEDURE DIVISION.
+010100
+010200*================================================================
+010300* 0000-MAINLINE - OPEN FILES, PROCESS EVERY EMPLOYEE, CLOSE OUT.
+010400*================================================================
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010700     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+010800         UNTIL NO-MORE-EMPLOYEES.
+010900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011000     STOP RUN.
+011100
+011200*================================================================
+011300* 1000-INITIALIZE - OPEN THE MASTER, AUDIT LOG, AND EXCEPTION
+011400*                   REPORT, AND PRIME THE READ.
+011500*================================================================
+011600 1000-INITIALIZE.
+011700     OPEN INPUT EMPLOYEE-MASTER.
+011800     OPEN EXTEND AUDIT-LOG.
+011900     IF WS-AUDIT-STATUS = "35"
+012000         OPEN OUTPUT AUDIT-LOG
+012100         CLOSE AUDIT-LOG
+012200         OPEN EXTEND AUDIT-LOG
+012300     END-IF.
+012400     OPEN OUTPUT EXCEPTION-REPORT.
+012500     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900*================================================================
+013000* 2000-PROCESS-EMPLOYEE - VALIDATE, DISPLAY OR REJECT, AUDIT,
+013100*                         THEN READ THE NEXT EMPLOYEE.
+013200*================================================================
+013300 2000-PROCESS-EMPLOYEE.
+013400     ADD 1 TO WS-EMPLOYEE-COUNT.
+013500     PERFORM 2200-VALIDATE-NAME THRU 2200-EXIT.
+013600     IF NAME-IS-VALID
+013700         DISPLAY FULL-NAME
+013800     ELSE
+013900         ADD 1 TO WS-REJECT-COUNT
+014000         SET SOME-NAMES-REJECTED TO TRUE
+014100         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+014200     END-IF.
+014300     PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT.
+014400     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+014500 2000-EXIT.
+014600     EXIT.
+014700
+014800*----------------------------------------------------------------
+014900* 2100-READ-EMPLOYEE - READ THE NEXT MASTER RECORD.
+015000*----------------------------------------------------------------
+015100 2100-READ-EMPLOYEE.
+015200     READ EMPLOYEE-MASTER
+015300         AT END
+015400             SET NO-MORE-EMPLOYEES TO TRUE
+015500     END-READ.
+015600 2100-EXIT.
+015700     EXIT.
+015800
+015900*----------------------------------------------------------------
+016000* 2200-VALIDATE-NAME - CHECK FIRST-NAME, THEN LAST-NAME, USING
+016100*                      THE COMMON FIELD VALIDATION IN 2250.
+016200*----------------------------------------------------------------
+016300 2200-VALIDATE-NAME.
+016400     SET NAME-IS-VALID TO TRUE.
+016500     MOVE SPACES TO WS-CHECK-REASON.
+016600     MOVE "FIRST NAME " TO WS-CHECK-LABEL.
+016700     MOVE FIRST-NAME TO WS-CHECK-FIELD.
+016800     PERFORM 2250-VALIDATE-FIELD THRU 2250-EXIT.
+016900     IF NAME-IS-VALID
+017000         MOVE "LAST NAME " TO WS-CHECK-LABEL
+017100         MOVE LAST-NAME TO WS-CHECK-FIELD
+017200         PERFORM 2250-VALIDATE-FIELD THRU 2250-EXIT
+017300     END-IF.
+017400 2200-EXIT.
+017500     EXIT.
+017600
+017700*----------------------------------------------------------------
+017800* 2250-VALIDATE-FIELD - WS-CHECK-FIELD MUST NOT BE BLANK OR
+017900*                       ALL-NUMERIC, AND MAY CONTAIN ONLY A-Z,
+018000*                       HYPHEN, APOSTROPHE, OR SPACE.
+018100*----------------------------------------------------------------
+018200 2250-VALIDATE-FIELD.
+018300     EVALUATE TRUE
+018400         WHEN WS-CHECK-FIELD = SPACES
+018500             SET NAME-IS-INVALID TO TRUE
+018600             STRING WS-CHECK-LABEL "IS BLANK"
+018700                 DELIMITED BY SIZE
+018800                 INTO WS-CHECK-REASON
+018900             END-STRING
+019000         WHEN WS-CHECK-FIELD IS NUMERIC
+019100             SET NAME-IS-INVALID TO TRUE
+019200             STRING WS-CHECK-LABEL "IS ALL NUMERIC"
+019300                 DELIMITED BY SIZE
+019400                 INTO WS-CHECK-REASON
+019500             END-STRING
+019600         WHEN OTHER
+019700             PERFORM 2260-CHECK-CHARACTERS THRU 2260-EXIT
+019800             IF NAME-IS-INVALID
+019900                 STRING WS-CHECK-LABEL "HAS A BAD CHARACTER"
+020000                     DELIMITED BY SIZE
+020100                     INTO WS-CHECK-REASON
+020200                 END-STRING
+020300             END-IF
+020400     END-EVALUATE.
+020500 2250-EXIT.
+020600     EXIT.
+020700
+020800*----------------------------------------------------------------
+020900* 2260-CHECK-CHARACTERS - SCAN WS-CHECK-FIELD ONE CHARACTER AT
+021000*                         A TIME FOR ANYTHING OUTSIDE A-Z,
+021100*                         HYPHEN, APOSTROPHE, OR SPACE.
+021200*----------------------------------------------------------------
+021300 2260-CHECK-CHARACTERS.
+021400     PERFORM 2270-CHECK-ONE-CHAR THRU 2270-EXIT
+021500         VARYING WS-CHECK-SUB FROM 1 BY 1
+021600         UNTIL WS-CHECK-SUB > 12
+021700            OR NAME-IS-INVALID.
+021800 2260-EXIT.
+021900     EXIT.
+022000
+022100 2270-CHECK-ONE-CHAR.
+022200     IF (WS-CHECK-FIELD(WS-CHECK-SUB:1) < "A" OR
+022300         WS-CHECK-FIELD(WS-CHECK-SUB:1) > "Z")
+022400        AND WS-CHECK-FIELD(WS-CHECK-SUB:1) NOT = "-"
+022500        AND WS-CHECK-FIELD(WS-CHECK-SUB:1) NOT = "'"
+022600        AND WS-CHECK-FIELD(WS-CHECK-SUB:1) NOT = SPACE
+022700         SET NAME-IS-INVALID TO TRUE
+022800     END-IF.
+022900 2270-EXIT.
+023000     EXIT.
+023100
+023200*----------------------------------------------------------------
+023300* 2300-WRITE-EXCEPTION - FILE A REJECTED NAME INSTEAD OF
+023400*                        DISPLAYING IT.
+023500*----------------------------------------------------------------
+023600 2300-WRITE-EXCEPTION.
+023700     MOVE EMP-ID TO EXC-EMP-ID.
+023800     MOVE FIRST-NAME TO EXC-FIRST-NAME.
+023900     MOVE LAST-NAME TO EXC-LAST-NAME.
+024000     MOVE WS-CHECK-REASON TO EXC-REASON.
+024100     WRITE EXCEPTION-REPORT-RECORD.
+024200 2300-EXIT.
+024300     EXIT.
+024400
+024500*----------------------------------------------------------------
+024600* 2400-WRITE-AUDIT-RECORD - ONE AUDIT LINE PER EMPLOYEE
+024700* PROCESSED.  RETURN CODE 00 = DISPLAYED, 04 = REJECTED.
+024800*----------------------------------------------------------------
+024900 2400-WRITE-AUDIT-RECORD.
+025000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+025100     MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP.
+025200     MOVE EMP-ID TO AUD-EMP-ID.
+025300     MOVE FIRST-NAME TO AUD-FIRST-NAME.
+025400     MOVE LAST-NAME TO AUD-LAST-NAME.
+025500     IF NAME-IS-VALID
+025600         MOVE 00 TO AUD-RETURN-CODE
+025700     ELSE
+025800         MOVE 04 TO AUD-RETURN-CODE
+025900     END-IF.
+026000     WRITE AUDIT-LOG-RECORD.
+026100 2400-EXIT.
+026200     EXIT.
+026300
+026400*================================================================
+026500* 9000-TERMINATE - CLOSE FILES AND SET THE JOB CONDITION CODE.
+026600* RETURN-CODE IS CHECKED BY THE RUN DECK BEFORE THE NEXT STEP.
+026700*================================================================
+026800 9000-TERMINATE.
+026900     CLOSE EMPLOYEE-MASTER.
+027000     CLOSE AUDIT-LOG.
+027100     CLOSE EXCEPTION-REPORT.
+027200     IF SOME-NAMES-REJECTED
+027300         MOVE 4 TO RETURN-CODE
+027400     ELSE
+027500         MOVE 0 TO RETURN-CODE
+027600     END-IF.
+027700     DISPLAY "HELLO: " WS-EMPLOYEE-COUNT " EMPLOYEE(S) READ".
+027800     DISPLAY "HELLO: " WS-REJECT-COUNT " EMPLOYEE(S) REJECTED".
+027900 9000-EXIT.
+028000     EXIT.
