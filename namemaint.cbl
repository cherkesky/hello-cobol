@@ -0,0 +1,149 @@
+000100*================================================================
+000200* PROGRAM-ID.  NAMEMAINT
+000300* AUTHOR.      GUY CHERKESKY
+000400* INSTALLATION. SHIFT-OPS DATA CENTER
+000500* DATE-WRITTEN. 2026-08-09
+000600* DATE-COMPILED.
+000700*
+000800* PURPOSE.     OPERATOR-DRIVEN NAME MAINTENANCE TRANSACTION.
+000900*              ACCEPTS AN EMPLOYEE ID AND A NEW FIRST/LAST NAME
+001000*              FROM THE TERMINAL, MAKES SURE NEITHER NAME FIELD
+001100*              IS LEFT BLANK, AND REWRITES THE MATCHING RECORD
+001200*              ON EMPMAST.  REPLACES EDITING FULL-NAME INTO
+001300*              HELLOS SOURCE AND RECOMPILING.
+001400*
+001500* MODIFICATION HISTORY.
+001600*     DATE       INIT  DESCRIPTION
+001700*     ---------  ----  ---------------------------------------
+001800*     2026-08-09  GC   ORIGINAL - OPERATOR NAME MAINTENANCE
+001900*                      TRANSACTION AGAINST EMPMAST.
+002000*================================================================
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. NAMEMAINT.
+002300 AUTHOR. GUY CHERKESKY.
+002400 INSTALLATION. SHIFT-OPS DATA CENTER.
+002500 DATE-WRITTEN. 2026-08-09.
+002600 DATE-COMPILED.
+002700
+002800*----------------------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500*----------------------------------------------------------------
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800* EMPLOYEE MASTER - SAME RECORD HELLO READS AND ROSTRPT JOINS.
+003900 FD  EMPLOYEE-MASTER.
+004000     COPY EMPREC.
+004100
+004200*----------------------------------------------------------------
+004300 WORKING-STORAGE SECTION.
+004400* SWITCHES.
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+004700         88  NO-MORE-EMPLOYEES       VALUE "Y".
+004800     05  WS-UPDATE-SWITCH        PIC X(01) VALUE "N".
+004900         88  RECORD-WAS-UPDATED      VALUE "Y".
+005000
+005100* OPERATOR INPUT.  FIRST/LAST NAME START AS SPACES SO THE
+005120* RE-PROMPT LOOPS IN 2000-ACCEPT-CHANGE RUN AT LEAST ONCE.
+005200 01  WS-OPERATOR-INPUT.
+005300     05  WS-TARGET-ID            PIC X(05)  VALUE SPACES.
+005400     05  WS-NEW-FIRST-NAME       PIC X(12)  VALUE SPACES.
+005500     05  WS-NEW-LAST-NAME        PIC X(12)  VALUE SPACES.
+005600
+005700*----------------------------------------------------------------
+005800 PROCEDURE DIVISION.
+005900
+006000*================================================================
+006100* 0000-MAINLINE - ACCEPT THE CHANGE FROM THE OPERATOR, APPLY IT
+006200*                 TO EMPMAST, AND REPORT WHAT HAPPENED.
+006300*================================================================
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-ACCEPT-CHANGE THRU 2000-EXIT.
+006700     PERFORM 3000-FIND-AND-UPDATE THRU 3000-EXIT
+006800         UNTIL NO-MORE-EMPLOYEES OR RECORD-WAS-UPDATED.
+006900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007000     STOP RUN.
+007100
+007200*================================================================
+007300* 1000-INITIALIZE - OPEN THE MASTER FOR UPDATE-IN-PLACE.
+007400*================================================================
+007500 1000-INITIALIZE.
+007600     DISPLAY "NAMEMAINT - EMPLOYEE NAME MAINTENANCE".
+007700     OPEN I-O EMPLOYEE-MASTER.
+007800 1000-EXIT.
+007900     EXIT.
+008000
+008100*================================================================
+008200* 2000-ACCEPT-CHANGE - PROMPT FOR THE EMPLOYEE ID AND THE NEW
+008300*                      NAME, RE-PROMPTING UNTIL NEITHER NAME
+008400*                      FIELD IS LEFT BLANK.
+008500*================================================================
+008600 2000-ACCEPT-CHANGE.
+008700     DISPLAY "EMPLOYEE ID TO CHANGE: " WITH NO ADVANCING.
+008800     ACCEPT WS-TARGET-ID.
+008900     PERFORM 2100-ACCEPT-FIRST-NAME THRU 2100-EXIT
+009000         UNTIL WS-NEW-FIRST-NAME NOT = SPACES.
+009100     PERFORM 2200-ACCEPT-LAST-NAME THRU 2200-EXIT
+009200         UNTIL WS-NEW-LAST-NAME NOT = SPACES.
+009300 2000-EXIT.
+009400     EXIT.
+009500
+009600 2100-ACCEPT-FIRST-NAME.
+009700     DISPLAY "NEW FIRST NAME: " WITH NO ADVANCING.
+009800     ACCEPT WS-NEW-FIRST-NAME.
+009900     IF WS-NEW-FIRST-NAME = SPACES
+010000         DISPLAY "FIRST NAME MAY NOT BE BLANK - TRY AGAIN."
+010100     END-IF.
+010200 2100-EXIT.
+010300     EXIT.
+010400
+010500 2200-ACCEPT-LAST-NAME.
+010600     DISPLAY "NEW LAST NAME: " WITH NO ADVANCING.
+010700     ACCEPT WS-NEW-LAST-NAME.
+010800     IF WS-NEW-LAST-NAME = SPACES
+010900         DISPLAY "LAST NAME MAY NOT BE BLANK - TRY AGAIN."
+011000     END-IF.
+011100 2200-EXIT.
+011200     EXIT.
+011300
+011400*================================================================
+011500* 3000-FIND-AND-UPDATE - READ ONE MASTER RECORD; IF IT MATCHES
+011600*                        THE OPERATORS EMPLOYEE ID, REWRITE
+011700*                        FIRST-NAME/LAST-NAME IN PLACE.
+011800*================================================================
+011900 3000-FIND-AND-UPDATE.
+012000     READ EMPLOYEE-MASTER
+012100         AT END
+012200             SET NO-MORE-EMPLOYEES TO TRUE
+012300         NOT AT END
+012400             IF EMP-ID = WS-TARGET-ID
+012500                 MOVE WS-NEW-FIRST-NAME TO FIRST-NAME
+012600                 MOVE WS-NEW-LAST-NAME TO LAST-NAME
+012700                 REWRITE EMPLOYEE-MASTER-RECORD
+012800                 SET RECORD-WAS-UPDATED TO TRUE
+012900             END-IF
+013000     END-READ.
+013100 3000-EXIT.
+013200     EXIT.
+013300
+013400*================================================================
+013500* 9000-TERMINATE - REPORT THE OUTCOME AND SET THE CONDITION
+013600*                  CODE: 00 = UPDATED, 08 = EMPLOYEE NOT FOUND.
+013700*================================================================
+013800 9000-TERMINATE.
+013900     CLOSE EMPLOYEE-MASTER.
+014000     IF RECORD-WAS-UPDATED
+014100         DISPLAY "EMPLOYEE " WS-TARGET-ID " UPDATED."
+014200         MOVE 0 TO RETURN-CODE
+014300     ELSE
+014400         DISPLAY "EMPLOYEE " WS-TARGET-ID " NOT FOUND."
+014500         MOVE 8 TO RETURN-CODE
+014600     END-IF.
+014700 9000-EXIT.
+014800     EXIT.
