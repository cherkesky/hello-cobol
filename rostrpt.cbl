@@ -0,0 +1,476 @@
+000100*================================================================
+000200* PROGRAM-ID.  ROSTRPT
+000300* AUTHOR.      GUY CHERKESKY
+000400* INSTALLATION. SHIFT-OPS DATA CENTER
+000500* DATE-WRITTEN. 2026-08-09
+000600* DATE-COMPILED.
+000700*
+000800* PURPOSE.     CONSOLIDATED DAILY ROSTER REPORT.  JOINS EMPMAST
+000900*              (EMPLOYEE NAMES) WITH DLYACT (ACTIVITIES, KEYED
+001000*              BY EMPLOYEE ID) AND PRINTS ONE FORMATTED REPORT -
+001100*              EMPLOYEE ON THE LEFT, THEIR ACTIVITIES ON THE
+001200*              RIGHT - WITH A PAGE HEADER, RUN DATE, AND A
+001300*              TRAILING RECORD COUNT.  ALSO WRITES THE SAME
+001400*              EMPLOYEE/ACTIVITY PAIRS TO A FIXED-WIDTH EXTRACT
+001500*              FILE FOR THE DOWNSTREAM SCHEDULING SYSTEM.  NAME
+001510*              FIELDS ARE VALIDATED THE SAME WAY HELLO VALIDATES
+001520*              THEM; A RECORD THAT FAILS IS LEFT OFF BOTH THE
+001530*              ROSTER AND THE EXTRACT.
+001600*
+001700* MODIFICATION HISTORY.
+001800*     DATE       INIT  DESCRIPTION
+001900*     ---------  ----  ---------------------------------------
+002000*     2026-08-09  GC   ORIGINAL - CONSOLIDATED ROSTER REPORT
+002100*                      AND SCHEDULING-SYSTEM EXTRACT FEED.
+002150*     2026-08-09  GC   ADDED HELLO'S NAME VALIDATION SO A BAD
+002160*                      NAME CANNOT REACH THE ROSTER OR THE
+002170*                      EXTRACT WHEN ROSTRPT IS RUN ON ITS OWN.
+002180*     2026-08-09  GC   ROSTPRT IS NOW ORGANIZATION LINE
+002190*                      SEQUENTIAL SO THE PRINTED REPORT COMES
+002200*                      OUT AS ACTUAL TEXT LINES INSTEAD OF ONE
+002210*                      UNBROKEN RUN OF FIXED-LENGTH RECORDS WITH
+002220*                      NO LINE BREAKS; SCHEXTR IS UNCHANGED SINCE
+002230*                      IT IS A MACHINE-READ FIXED-WIDTH EXTRACT,
+002240*                      NOT A HUMAN REPORT.  FIXED THE PAGE HEADER
+002250*                      TO WRITE THE PAGE NUMBER ON THE SAME LINE
+002260*                      AS THE TITLE INSTEAD OF A SEPARATE RECORD.
+002270*                      THE TRAILING COUNT NOW COUNTS EVERY ROSTER
+002280*                      LINE PRINTED, INCLUDING EMPLOYEES WITH NO
+002290*                      ACTIVITY, NOT JUST EXTRACT RECORDS WRITTEN.
+002300*                      GUARDED AGAINST OVERRUNNING THE 500-ENTRY
+002310*                      ACTIVITIES-TABLE; MOVED THE TABLE LAYOUT
+002320*                      INTO THE SHARED ACTTBL COPYBOOK.
+002330*     2026-08-09  GC   9000-TERMINATE NOW SETS RETURN-CODE TO 4
+002340*                      WHEN ANY EMPLOYEE WAS SKIPPED FOR A BAD
+002350*                      NAME, MATCHING HELLO'S CONVENTION, SO A
+002360*                      STANDALONE RUN GIVES THE SAME PROGRAMMATIC
+002370*                      SIGNAL A RUN-DECK STEP WOULD GET FROM
+002380*                      HELLO.
+002400*================================================================
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. ROSTRPT.
+002700 AUTHOR. GUY CHERKESKY.
+002800 INSTALLATION. SHIFT-OPS DATA CENTER.
+002900 DATE-WRITTEN. 2026-08-09.
+003000 DATE-COMPILED.
+003100
+003200*----------------------------------------------------------------
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT DAILY-ACTIVITIES ASSIGN TO "DLYACT"
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT ROSTER-REPORT ASSIGN TO "ROSTPRT"
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200     SELECT SCHED-EXTRACT ASSIGN TO "SCHEXTR"
+004300         ORGANIZATION IS SEQUENTIAL.
+004400
+004500*----------------------------------------------------------------
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800* EMPLOYEE MASTER - SAME RECORD HELLO READS.
+004900 FD  EMPLOYEE-MASTER.
+005000     COPY EMPREC.
+005100
+005200* DAILY ACTIVITY ROSTER - SAME RECORD ARRAYS READS.
+005300 FD  DAILY-ACTIVITIES.
+005400     COPY ACTREC.
+005500
+005600* PRINTED ROSTER - ONE LINE-SEQUENTIAL TEXT LINE PER
+005700* HEADER/DETAIL/FOOTER ROW, SO THE FILE OPENS AS A NORMAL
+005800* SUPERVISOR-READABLE REPORT.
+005900 FD  ROSTER-REPORT.
+006000 01  REPORT-LINE             PIC X(80).
+006100
+006200* SCHEDULING-SYSTEM EXTRACT - ONE RECORD PER EMPLOYEE/ACTIVITY
+006300* PAIR, LAYOUT DOCUMENTED IN EXTREC.
+006400 FD  SCHED-EXTRACT.
+006500     COPY EXTREC.
+006600
+006700*----------------------------------------------------------------
+006800 WORKING-STORAGE SECTION.
+006900* IN-MEMORY ACTIVITY TABLE, LOADED ONCE FROM DLYACT AND THEN
+007000* SCANNED FOR EACH EMPLOYEE ON EMPMAST.
+007100 COPY ACTTBL.
+007800
+007900* SWITCHES.
+008000 01  WS-SWITCHES.
+008100     05  WS-ACT-EOF-SWITCH       PIC X(01) VALUE "N".
+008200         88  NO-MORE-ACTIVITIES      VALUE "Y".
+008300     05  WS-EMP-EOF-SWITCH       PIC X(01) VALUE "N".
+008400         88  NO-MORE-EMPLOYEES       VALUE "Y".
+008500     05  WS-FOUND-SWITCH         PIC X(01) VALUE "N".
+008600         88  ACTIVITY-WAS-FOUND      VALUE "Y".
+008650     05  WS-VALID-SWITCH         PIC X(01) VALUE "Y".
+008660         88  NAME-IS-VALID           VALUE "Y".
+008670         88  NAME-IS-INVALID         VALUE "N".
+008680     05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE "N".
+008690         88  TABLE-OVERFLOWED        VALUE "Y".
+008700
+008800* COUNTERS AND PAGE CONTROL.
+008900 01  WS-COUNTERS.
+009000     05  WS-EMPLOYEE-COUNT       PIC 9(05) COMP VALUE ZERO.
+009050     05  WS-REJECT-COUNT         PIC 9(05) COMP VALUE ZERO.
+009100     05  WS-DETAIL-COUNT         PIC 9(07) COMP VALUE ZERO.
+009200     05  WS-PAGE-NUMBER          PIC 9(03) COMP VALUE ZERO.
+009300     05  WS-LINE-COUNT           PIC 9(03) COMP VALUE ZERO.
+009400     05  WS-LINES-PER-PAGE       PIC 9(03) COMP VALUE 30.
+009420     05  WS-PAGE-NUMBER-DISPLAY  PIC 9(03).
+009450
+009460* ONE-FIELD-AT-A-TIME NAME VALIDATION WORK AREA.  SAME RULE
+009470* HELLO ENFORCES AGAINST EMPMAST BEFORE DISPLAYING/AUDITING A
+009480* NAME: NOT BLANK, NOT ALL-NUMERIC, AND ONLY A-Z/HYPHEN/
+009490* APOSTROPHE/SPACE.  KEPT IN ROSTRPT TOO SO A BAD NAME CANNOT
+009495* REACH THE PRINTED ROSTER OR THE SCHEDULING EXTRACT EVEN IF
+009496* ROSTRPT IS RUN OUTSIDE OF DAILYRUN'S EXCPCHK GATE.
+009497 01  WS-NAME-CHECK.
+009498     05  WS-CHECK-FIELD          PIC X(12).
+009499     05  WS-CHECK-SUB            PIC 9(02) COMP.
+009500
+009600* RUN DATE, PULLED ONCE AT INITIALIZATION.
+009700 01  WS-CURRENT-TIMESTAMP    PIC X(21).
+009800 01  WS-RUN-DATE-YMD         PIC 9(08).
+009900 01  WS-RUN-DATE-DISPLAY.
+010000     05  WS-RUN-DATE-MM          PIC 9(02).
+010100     05  FILLER                  PIC X(01) VALUE "/".
+010200     05  WS-RUN-DATE-DD          PIC 9(02).
+010300     05  FILLER                  PIC X(01) VALUE "/".
+010400     05  WS-RUN-DATE-CCYY        PIC 9(04).
+010500
+010600* REPORT LINE BUILD AREAS.
+010700 01  WS-DETAIL-LINE.
+010800     05  WS-DETAIL-NAME          PIC X(25).
+010900     05  FILLER                  PIC X(05) VALUE SPACES.
+011000     05  WS-DETAIL-ACTIVITY      PIC X(30).
+011100     05  FILLER                  PIC X(20) VALUE SPACES.
+011200 01  WS-FOOTER-LINE          PIC X(80).
+011300 01  WS-DETAIL-COUNT-DISPLAY PIC 9(07).
+011400
+011500*----------------------------------------------------------------
+011600 PROCEDURE DIVISION.
+011700
+011800*================================================================
+011900* 0000-MAINLINE - LOAD ACTIVITIES, WALK THE EMPLOYEE MASTER
+012000*                 PRINTING A ROSTER LINE AND EXTRACT RECORD FOR
+012100*                 EVERY EMPLOYEE/ACTIVITY PAIR, THEN CLOSE OUT.
+012200*================================================================
+012300 0000-MAINLINE.
+012400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012500     PERFORM 2000-LOAD-ACTIVITY THRU 2000-EXIT
+012600         UNTIL NO-MORE-ACTIVITIES.
+012700     PERFORM 3000-PROCESS-EMPLOYEE THRU 3000-EXIT
+012800         UNTIL NO-MORE-EMPLOYEES.
+012900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013000     STOP RUN.
+013100
+013200*================================================================
+013300* 1000-INITIALIZE - OPEN ALL FOUR FILES, CAPTURE THE RUN DATE,
+013400*                   PRINT THE FIRST PAGE HEADER, AND PRIME BOTH
+013500*                   INPUT FILES.
+013600*================================================================
+013700 1000-INITIALIZE.
+013800     OPEN INPUT EMPLOYEE-MASTER.
+013900     OPEN INPUT DAILY-ACTIVITIES.
+014000     OPEN OUTPUT ROSTER-REPORT.
+014100     OPEN OUTPUT SCHED-EXTRACT.
+014200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+014300     MOVE WS-CURRENT-TIMESTAMP (1:8) TO WS-RUN-DATE-YMD.
+014400     MOVE WS-CURRENT-TIMESTAMP (1:4) TO WS-RUN-DATE-CCYY.
+014500     MOVE WS-CURRENT-TIMESTAMP (5:2) TO WS-RUN-DATE-MM.
+014600     MOVE WS-CURRENT-TIMESTAMP (7:2) TO WS-RUN-DATE-DD.
+014700     PERFORM 2100-READ-ACTIVITY THRU 2100-EXIT.
+014800     PERFORM 3100-READ-EMPLOYEE THRU 3100-EXIT.
+014900 1000-EXIT.
+015000     EXIT.
+015100
+015200*================================================================
+015300* 2000-LOAD-ACTIVITY - APPEND THE CURRENT DLYACT RECORD TO THE
+015400*                      TABLE, UNLESS IT IS ALREADY FULL, THEN
+015500*                      READ THE NEXT ONE.
+015600*================================================================
+015700 2000-LOAD-ACTIVITY.
+015800     IF WS-ACTIVITY-COUNT >= 500
+015900         SET TABLE-OVERFLOWED TO TRUE
+016000         SET NO-MORE-ACTIVITIES TO TRUE
+016100         DISPLAY "ROSTRPT: ACTIVITIES-TABLE LIMIT OF 500 ENTRIES "
+016200             "EXCEEDED - DLYACT HAS TOO MANY RECORDS FOR ONE RUN."
+016300     ELSE
+016400         ADD 1 TO WS-ACTIVITY-COUNT
+016500         SET ACT-IDX TO WS-ACTIVITY-COUNT
+016600         MOVE ACT-EMP-ID OF ACTIVITY-RECORD
+016700             TO ACT-EMP-ID OF ACTIVITY-ENTRY (ACT-IDX)
+016800         MOVE ACTIVITY-NAME OF ACTIVITY-RECORD
+016900             TO ACTIVITY-NAME OF ACTIVITY-ENTRY (ACT-IDX)
+017000     END-IF.
+017100     IF NOT TABLE-OVERFLOWED
+017200         PERFORM 2100-READ-ACTIVITY THRU 2100-EXIT
+017300     END-IF.
+017400 2000-EXIT.
+017500     EXIT.
+017600
+017700 2100-READ-ACTIVITY.
+017800     READ DAILY-ACTIVITIES
+017900         AT END
+018000             SET NO-MORE-ACTIVITIES TO TRUE
+018100     END-READ.
+018200 2100-EXIT.
+018300     EXIT.
+018400
+018500*================================================================
+018600* 3000-PROCESS-EMPLOYEE - VALIDATE THE NAME FIRST, THE SAME AS
+018610*                         HELLO DOES AGAINST EMPMAST.  A RECORD
+018620*                         THAT FAILS IS COUNTED AS REJECTED AND
+018630*                         LEFT OFF THE ROSTER AND THE EXTRACT.
+018640*                         OTHERWISE PRINT ONE ROSTER LINE (AND
+018650*                         WRITE ONE EXTRACT RECORD) FOR EVERY
+018660*                         ACTIVITY THIS EMPLOYEE LOGGED TODAY.
+018670*                         IF NONE WERE LOGGED, PRINT THE
+018680*                         EMPLOYEE ALONE.
+018690*================================================================
+018700 3000-PROCESS-EMPLOYEE.
+018800     ADD 1 TO WS-EMPLOYEE-COUNT.
+018900     PERFORM 3150-VALIDATE-NAME THRU 3150-EXIT.
+019000     IF NAME-IS-VALID
+019100         SET WS-FOUND-SWITCH TO "N"
+019200         IF WS-ACTIVITY-COUNT > ZERO
+019300             PERFORM 3200-MATCH-ONE-ACTIVITY THRU 3200-EXIT
+019400                 VARYING ACT-IDX FROM 1 BY 1
+019500                 UNTIL ACT-IDX > WS-ACTIVITY-COUNT
+019600         END-IF
+019700         IF NOT ACTIVITY-WAS-FOUND
+019800             PERFORM 3300-PRINT-NO-ACTIVITY THRU 3300-EXIT
+019900         END-IF
+020000     ELSE
+020100         ADD 1 TO WS-REJECT-COUNT
+020200     END-IF.
+020300     PERFORM 3100-READ-EMPLOYEE THRU 3100-EXIT.
+020400 3000-EXIT.
+020500     EXIT.
+020600
+020700*----------------------------------------------------------------
+020800* 3150-VALIDATE-NAME - CHECK FIRST-NAME, THEN LAST-NAME, USING
+020900*                      THE COMMON FIELD VALIDATION IN 3160.  SAME
+021000*                      RULE AS HELLO'S 2200-VALIDATE-NAME.
+021100*----------------------------------------------------------------
+021200 3150-VALIDATE-NAME.
+021300     SET NAME-IS-VALID TO TRUE.
+021400     MOVE FIRST-NAME TO WS-CHECK-FIELD.
+021500     PERFORM 3160-VALIDATE-FIELD THRU 3160-EXIT.
+021600     IF NAME-IS-VALID
+021700         MOVE LAST-NAME TO WS-CHECK-FIELD
+021800         PERFORM 3160-VALIDATE-FIELD THRU 3160-EXIT
+021900     END-IF.
+022000 3150-EXIT.
+022100     EXIT.
+022200
+022300*----------------------------------------------------------------
+022400* 3160-VALIDATE-FIELD - WS-CHECK-FIELD MUST NOT BE BLANK OR
+022500*                       ALL-NUMERIC, AND MAY CONTAIN ONLY A-Z,
+022600*                       HYPHEN, APOSTROPHE, OR SPACE.
+022700*----------------------------------------------------------------
+022800 3160-VALIDATE-FIELD.
+022900     EVALUATE TRUE
+023000         WHEN WS-CHECK-FIELD = SPACES
+023100             SET NAME-IS-INVALID TO TRUE
+023200         WHEN WS-CHECK-FIELD IS NUMERIC
+023300             SET NAME-IS-INVALID TO TRUE
+023400         WHEN OTHER
+023500             PERFORM 3170-CHECK-CHARACTERS THRU 3170-EXIT
+023600     END-EVALUATE.
+023700 3160-EXIT.
+023800     EXIT.
+023900
+024000*----------------------------------------------------------------
+024100* 3170-CHECK-CHARACTERS - SCAN WS-CHECK-FIELD ONE CHARACTER AT A
+024200*                         TIME FOR ANYTHING OUTSIDE A-Z, HYPHEN,
+024300*                         APOSTROPHE, OR SPACE.
+024400*----------------------------------------------------------------
+024500 3170-CHECK-CHARACTERS.
+024600     PERFORM 3180-CHECK-ONE-CHAR THRU 3180-EXIT
+024700         VARYING WS-CHECK-SUB FROM 1 BY 1
+024800         UNTIL WS-CHECK-SUB > 12
+024900            OR NAME-IS-INVALID.
+025000 3170-EXIT.
+025100     EXIT.
+025200
+025300 3180-CHECK-ONE-CHAR.
+025400     IF (WS-CHECK-FIELD(WS-CHECK-SUB:1) < "A" OR
+025500         WS-CHECK-FIELD(WS-CHECK-SUB:1) > "Z")
+025600        AND WS-CHECK-FIELD(WS-CHECK-SUB:1) NOT = "-"
+025700        AND WS-CHECK-FIELD(WS-CHECK-SUB:1) NOT = "'"
+025800        AND WS-CHECK-FIELD(WS-CHECK-SUB:1) NOT = SPACE
+025900         SET NAME-IS-INVALID TO TRUE
+026000     END-IF.
+026100 3180-EXIT.
+026200     EXIT.
+026300
+026400*----------------------------------------------------------------
+026500* 3100-READ-EMPLOYEE - READ THE NEXT EMPLOYEE MASTER RECORD.
+026600*----------------------------------------------------------------
+026700 3100-READ-EMPLOYEE.
+026800     READ EMPLOYEE-MASTER
+026900         AT END
+027000             SET NO-MORE-EMPLOYEES TO TRUE
+027100     END-READ.
+027200 3100-EXIT.
+027300     EXIT.
+027400
+027500*----------------------------------------------------------------
+027600* 3200-MATCH-ONE-ACTIVITY - IF THIS TABLE ENTRY BELONGS TO THE
+027700*                           CURRENT EMPLOYEE, PRINT IT AND
+027800*                           EXTRACT IT.
+027900*----------------------------------------------------------------
+028000 3200-MATCH-ONE-ACTIVITY.
+028100     IF ACT-EMP-ID OF ACTIVITY-ENTRY (ACT-IDX) = EMP-ID
+028200         SET ACTIVITY-WAS-FOUND TO TRUE
+028300         PERFORM 3400-PRINT-DETAIL-LINE THRU 3400-EXIT
+028400         PERFORM 3500-WRITE-EXTRACT THRU 3500-EXIT
+028500     END-IF.
+028600 3200-EXIT.
+028700     EXIT.
+028800
+028900*----------------------------------------------------------------
+029000* 3300-PRINT-NO-ACTIVITY - EMPLOYEE HAS NO ACTIVITY TODAY.
+029100*----------------------------------------------------------------
+029200 3300-PRINT-NO-ACTIVITY.
+029300     MOVE SPACES TO WS-DETAIL-LINE.
+029400     STRING FIRST-NAME DELIMITED BY SIZE
+029500            " " DELIMITED BY SIZE
+029600            LAST-NAME DELIMITED BY SIZE
+029700            INTO WS-DETAIL-NAME
+029800     END-STRING.
+029900     MOVE "(NO ACTIVITY LOGGED)" TO WS-DETAIL-ACTIVITY.
+030000     PERFORM 3600-WRITE-DETAIL THRU 3600-EXIT.
+030100 3300-EXIT.
+030200     EXIT.
+030300
+030400*----------------------------------------------------------------
+030500* 3400-PRINT-DETAIL-LINE - ONE ROSTER LINE FOR AN EMPLOYEE AND
+030600*                          ONE OF THEIR ACTIVITIES.
+030700*----------------------------------------------------------------
+030800 3400-PRINT-DETAIL-LINE.
+030900     MOVE SPACES TO WS-DETAIL-LINE.
+031000     STRING FIRST-NAME DELIMITED BY SIZE
+031100            " " DELIMITED BY SIZE
+031200            LAST-NAME DELIMITED BY SIZE
+031300            INTO WS-DETAIL-NAME
+031400     END-STRING.
+031500     MOVE ACTIVITY-NAME OF ACTIVITY-ENTRY (ACT-IDX)
+031600         TO WS-DETAIL-ACTIVITY.
+031700     PERFORM 3600-WRITE-DETAIL THRU 3600-EXIT.
+031800 3400-EXIT.
+031900     EXIT.
+032000
+032100*----------------------------------------------------------------
+032200* 3500-WRITE-EXTRACT - ONE FIXED-WIDTH RECORD FOR THE
+032300*                      SCHEDULING SYSTEM.
+032400*----------------------------------------------------------------
+032500 3500-WRITE-EXTRACT.
+032600     MOVE SPACES TO SCHED-EXTRACT-RECORD.
+032700     MOVE EMP-ID TO EXT-EMP-ID.
+032800     MOVE FIRST-NAME TO EXT-FIRST-NAME.
+032900     MOVE LAST-NAME TO EXT-LAST-NAME.
+033000     MOVE ACTIVITY-NAME OF ACTIVITY-ENTRY (ACT-IDX)
+033100         TO EXT-ACTIVITY-NAME.
+033200     MOVE WS-RUN-DATE-YMD TO EXT-RUN-DATE.
+033300     WRITE SCHED-EXTRACT-RECORD.
+033400 3500-EXIT.
+033500     EXIT.
+033600
+033700*----------------------------------------------------------------
+033800* 3600-WRITE-DETAIL - PAGE-BREAK IF NEEDED, THEN WRITE THE
+033900*                     DETAIL LINE BUILT BY THE CALLER.  THIS IS
+034000*                     THE ONLY PLACE A ROSTER LINE IS ACTUALLY
+034100*                     WRITTEN, SO IT IS THE ONE PLACE THE PRINTED
+034200*                     LINE COUNT IS INCREMENTED - THAT WAY THE
+034300*                     FOOTER COUNTS EVERY LINE PRINTED, INCLUDING
+034400*                     EMPLOYEES WITH NO ACTIVITY LOGGED, NOT JUST
+034500*                     EXTRACT RECORDS WRITTEN.
+034600*----------------------------------------------------------------
+034700 3600-WRITE-DETAIL.
+034800     IF WS-PAGE-NUMBER = ZERO
+034900        OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+035000         PERFORM 3700-PRINT-HEADER THRU 3700-EXIT
+035100     END-IF.
+035200     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+035300     ADD 1 TO WS-LINE-COUNT.
+035400     ADD 1 TO WS-DETAIL-COUNT.
+035500 3600-EXIT.
+035600     EXIT.
+035700
+035800*----------------------------------------------------------------
+035900* 3700-PRINT-HEADER - PAGE HEADER: TITLE, RUN DATE, PAGE NUMBER,
+036000*                     COLUMN HEADINGS.  TITLE AND PAGE NUMBER ARE
+036100*                     BUILT INTO ONE REPORT-LINE AND WRITTEN ONCE,
+036200*                     SO THE PAGE NUMBER LANDS ON THE SAME LINE
+036300*                     AS THE TITLE INSTEAD OF A RECORD OF ITS OWN.
+036400*----------------------------------------------------------------
+036500 3700-PRINT-HEADER.
+036600     ADD 1 TO WS-PAGE-NUMBER.
+036700     MOVE ZERO TO WS-LINE-COUNT.
+036800     IF WS-PAGE-NUMBER > 1
+036900         WRITE REPORT-LINE FROM SPACES
+037000             BEFORE ADVANCING PAGE
+037100     END-IF.
+037150     MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-DISPLAY.
+037200     MOVE SPACES TO REPORT-LINE.
+037300     STRING "DAILY ROSTER REPORT" DELIMITED BY SIZE
+037400            "   RUN DATE: " DELIMITED BY SIZE
+037500            WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+037600            "   PAGE: " DELIMITED BY SIZE
+037650            WS-PAGE-NUMBER-DISPLAY DELIMITED BY SIZE
+037700            INTO REPORT-LINE
+037800     END-STRING.
+038000     WRITE REPORT-LINE.
+038100     MOVE SPACES TO REPORT-LINE.
+038200     STRING "EMPLOYEE NAME" DELIMITED BY SIZE
+038300            INTO REPORT-LINE
+038400     END-STRING.
+038500     MOVE "ACTIVITY" TO REPORT-LINE (31:8).
+038600     WRITE REPORT-LINE.
+038700     MOVE ALL "-" TO REPORT-LINE.
+038800     WRITE REPORT-LINE.
+038900     ADD 4 TO WS-LINE-COUNT.
+039000 3700-EXIT.
+039100     EXIT.
+039200
+039300*================================================================
+039400* 9000-TERMINATE - PRINT THE TRAILING RECORD COUNT, CLOSE
+039500*                  EVERYTHING, AND SET THE JOB CONDITION CODE.
+039600*                  A TABLE OVERFLOW IS REPORTED AS A HIGHER
+039700*                  CONDITION CODE SINCE THE RUN DID NOT FINISH
+039800*                  CLEANLY; A REJECTED NAME IS REPORTED THE SAME
+039810*                  WAY HELLO REPORTS ONE, SINCE ROSTRPT MUST GIVE
+039820*                  THE SAME SIGNAL WHEN RUN OUTSIDE DAILYRUN'S
+039830*                  EXCPCHK GATE AS IT WOULD INSIDE IT.
+039900*================================================================
+040000 9000-TERMINATE.
+040100     MOVE WS-DETAIL-COUNT TO WS-DETAIL-COUNT-DISPLAY.
+040200     MOVE SPACES TO WS-FOOTER-LINE.
+040300     STRING "TOTAL EMPLOYEE/ACTIVITY RECORDS PRINTED: "
+040400                DELIMITED BY SIZE
+040500            WS-DETAIL-COUNT-DISPLAY DELIMITED BY SIZE
+040600            INTO WS-FOOTER-LINE
+040700     END-STRING.
+040800     WRITE REPORT-LINE FROM WS-FOOTER-LINE.
+040900     CLOSE EMPLOYEE-MASTER.
+041000     CLOSE DAILY-ACTIVITIES.
+041100     CLOSE ROSTER-REPORT.
+041200     CLOSE SCHED-EXTRACT.
+041300     IF TABLE-OVERFLOWED
+041400         MOVE 16 TO RETURN-CODE
+041450     ELSE
+041460         IF WS-REJECT-COUNT > ZERO
+041470             MOVE 4 TO RETURN-CODE
+041480         ELSE
+041490             MOVE 0 TO RETURN-CODE
+041495         END-IF
+041700     END-IF.
+041800     DISPLAY "ROSTRPT: " WS-EMPLOYEE-COUNT " EMPLOYEE(S), "
+041900         WS-DETAIL-COUNT " ACTIVITY RECORD(S) PRINTED".
+042000     DISPLAY "ROSTRPT: " WS-REJECT-COUNT
+042100         " EMPLOYEE(S) SKIPPED - FAILED NAME VALIDATION".
+042200 9000-EXIT.
+042300     EXIT.
